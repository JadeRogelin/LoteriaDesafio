@@ -18,6 +18,36 @@
        input-output section.
        file-control.
 
+           select sorteio-log
+               assign to "SORTEIO.LOG"
+               organization is line sequential
+               file status is ws-status-log.
+
+           select apostas-entrada
+               assign to "APOSTAS.TXT"
+               organization is line sequential
+               file status is ws-status-apostas.
+
+           select relatorio-saida
+               assign to "RELATORIO.TXT"
+               organization is line sequential
+               file status is ws-status-relatorio.
+
+           select resultado-oficial
+               assign to "RESULTADO.TXT"
+               organization is line sequential
+               file status is ws-status-oficial.
+
+           select checkpoint-arquivo
+               assign to "CHECKPOINT.TXT"
+               organization is line sequential
+               file status is ws-status-checkpoint.
+
+           select parametros-jogo
+               assign to "PARAMETROS.TXT"
+               organization is line sequential
+               file status is ws-status-parametros.
+
        i-o-control.
 
       *>Declaração de variáveis
@@ -26,6 +56,41 @@
       *>----Variaveis de arquivos
        file section.
 
+       fd  sorteio-log.
+       01  sorteio-log-registro                     pic x(200).
+
+       fd  apostas-entrada.
+       01  aposta-entrada-registro.
+           05  aer-numero1                           pic 9(02).
+           05  aer-numero2                           pic 9(02).
+           05  aer-numero3                           pic 9(02).
+           05  aer-numero4                           pic 9(02).
+           05  aer-numero5                           pic 9(02).
+           05  aer-numero6                           pic 9(02).
+
+       fd  relatorio-saida.
+       01  relatorio-saida-registro                  pic x(200).
+
+       fd  resultado-oficial.
+       01  resultado-oficial-registro.
+           05  ro-concurso                           pic 9(04).
+           05  ro-data                                pic 9(08).
+           05  ro-numero1                             pic 9(02).
+           05  ro-numero2                             pic 9(02).
+           05  ro-numero3                             pic 9(02).
+           05  ro-numero4                             pic 9(02).
+           05  ro-numero5                             pic 9(02).
+           05  ro-numero6                             pic 9(02).
+
+       fd  checkpoint-arquivo.
+       01  checkpoint-registro.
+           05  chk-contador                           pic 9(09).
+
+       fd  parametros-jogo.
+       01  parametros-jogo-registro.
+           05  pj-nome-jogo                            pic x(20).
+           05  pj-qtd-numeros                          pic 9(02).
+           05  pj-max-range                            pic 9(02).
 
       *>----Variaveis de trabalho
        working-storage section.
@@ -38,7 +103,7 @@
           05 ws-numero5                            pic 9(02).
           05 ws-numero6                            pic 9(02).
 
-       77 ws-contador                              pic 9(02).
+       77 ws-contador                              pic 9(09).
        77 ws-aposta                                pic 9(02).
 
        01 numeros-sorteados.
@@ -51,8 +116,68 @@
 
        01  ws-sorteio.
            05  ws-semente                          pic  9(08).
-           05  ws-semente1                         pic  9(08).
 
+       77  ws-num-sorteado-tmp                     pic  9(02).
+       77  ws-qtd-acertos                          pic  9(02).
+
+      *>----Variaveis do log de sorteios (SORTEIO.LOG)
+       01  ws-log-data-hora.
+           05  ws-log-data                         pic  9(08).
+           05  ws-log-hora                         pic  9(08).
+
+       01  ws-log-linha                            pic  x(200).
+       77  ws-status-log                           pic  x(02).
+
+      *>----Variaveis do processamento em lote (APOSTAS.TXT / RELATORIO.TXT)
+       77  ws-status-apostas                       pic  x(02).
+       77  ws-status-relatorio                      pic  x(02).
+       01  ws-relatorio-linha                       pic  x(200).
+
+       77  ws-resposta-modo                         pic  x(01).
+           88  ws-modo-lote                             value "L" "l".
+           88  ws-modo-oficial                          value "O" "o".
+
+       77  ws-fim-aposta-entrada                    pic  x(01).
+           88  ws-fim-arquivo-apostas                   value "S".
+
+      *>----Variaveis do modo de conferencia contra resultado oficial
+       77  ws-status-oficial                        pic  x(02).
+       77  ws-oficial-encontrado                     pic  x(01).
+           88  ws-oficial-foi-encontrado                value "S".
+
+      *>----Variaveis de checkpoint/restart do sorteio (CHECKPOINT.TXT)
+       77  ws-status-checkpoint                     pic  x(02).
+       77  ws-intervalo-checkpoint                   pic  9(05) value 1000.
+       77  ws-contador-checkpoint                    pic  9(05).
+
+      *>----Parametros do jogo (PARAMETROS.TXT) - nome do jogo e a faixa
+      *>----maxima do sorteio. ws-jp-qtd-numeros e lido/gravado no registro
+      *>----mas e apenas informativo: os layouts de aposta/log/checkpoint/
+      *>----resultado oficial tem 6 posicoes fixas, entao so a faixa (1-N)
+      *>----e de fato configuravel por este arquivo (Mega-Sena 6/60, Quina
+      *>----estilo 6/80 etc; um jogo com quantidade de numeros diferente de
+      *>----6, como a Lotofacil, exigiria refazer esses layouts)
+       77  ws-status-parametros                      pic  x(02).
+       01  ws-parametros-jogo.
+           05  ws-jp-nome-jogo                        pic x(20) value "MEGA-SENA".
+           05  ws-jp-qtd-numeros                      pic 9(02) value 6.
+           05  ws-jp-max-range                        pic 9(02) value 60.
+
+      *>----Variaveis da validação da aposta digitada
+       77  ws-aposta-valida                         pic  x(01).
+           88  ws-aposta-esta-valida                    value "S".
+
+      *>----Variaveis da validação do conjunto sorteado
+       77  ws-sorteio-valido                        pic  x(01).
+           88  ws-sorteio-esta-valido                   value "S".
+
+      *>----Variaveis da estatistica de frequencia dos sorteios (lote)
+      *>----dimensionada para a maior faixa suportada (Quina: 1-80)
+       01  ws-tabela-frequencia.
+           05  ws-freq-numero      occurs 80 times pic 9(07).
+       77  ws-total-sorteios                        pic  9(07).
+       77  ws-idx-freq                              pic  9(02).
+       77  ws-percentual-freq                       pic  9(03)v9(02).
 
       *>----Variaveis para comunicação entre programas
        linkage section.
@@ -65,7 +190,18 @@
 
 
            perform 1000-inicializa.
-           perform 2000-processamento.
+           perform 1050-seleciona-modo.
+
+           if ws-modo-lote
+               perform 2400-processamento-lote
+           else
+               if ws-modo-oficial
+                   perform 2700-processamento-oficial
+               else
+                   perform 2000-processamento
+               end-if
+           end-if.
+
            perform 3000-finaliza.
 
       *>------------------------------------------------------------------------
@@ -75,11 +211,87 @@
 
            move    zero    to  ws-contador
            move    zero    to  ws-aposta
+           move    zero    to  ws-contador-checkpoint
+           move    zero    to  ws-tabela-frequencia
+           move    zero    to  ws-total-sorteios
+
+           open extend sorteio-log
+           if ws-status-log = "35"
+               open output sorteio-log
+               close sorteio-log
+               open extend sorteio-log
+           end-if
+
+           perform 1500-carrega-checkpoint
+           perform 1600-carrega-parametros-jogo
 
            .
        1000-inicializa-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Restaura ws-contador de um checkpoint anterior, se existir
+      *>------------------------------------------------------------------------
+       1500-carrega-checkpoint section.
+
+           open input checkpoint-arquivo
+
+           if ws-status-checkpoint = "00"
+               read checkpoint-arquivo
+                   not at end
+                       move chk-contador  to ws-contador
+                       display "Checkpoint encontrado: retomando da tentativa "
+                               ws-contador
+               end-read
+               close checkpoint-arquivo
+           end-if
+
+           .
+       1500-carrega-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Le os parametros do jogo (PARAMETROS.TXT): nome, quantidade de
+      *>  numeros e faixa maxima do sorteio. Na ausencia do arquivo,
+      *>  mantem o padrao Mega-Sena (6 numeros de 1 a 60).
+      *>------------------------------------------------------------------------
+       1600-carrega-parametros-jogo section.
+
+           open input parametros-jogo
+
+           if ws-status-parametros = "00"
+               read parametros-jogo
+                   not at end
+                       if pj-max-range > 0 and pj-max-range <= 80
+                           move pj-nome-jogo   to ws-jp-nome-jogo
+                           move pj-qtd-numeros to ws-jp-qtd-numeros
+                           move pj-max-range   to ws-jp-max-range
+                       else
+                           display "PARAMETROS.TXT com faixa invalida ("
+                                   pj-max-range
+                                   "); mantendo o padrao " ws-jp-nome-jogo
+                       end-if
+               end-read
+               close parametros-jogo
+           end-if
+
+           .
+       1600-carrega-parametros-jogo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Escolha entre jogo individual (console) e lote (arquivo)
+      *>------------------------------------------------------------------------
+       1050-seleciona-modo section.
+
+           display " "
+           display "Modo de execucao: [I] Individual  [L] Lote  [O] Oficial ? "
+           accept ws-resposta-modo
+
+           .
+       1050-seleciona-modo-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  Processamento Principal
       *>------------------------------------------------------------------------
@@ -88,17 +300,31 @@
            display "   ***************************************   "
            display "   *          Faca sua Aposta            *   "
            display "   *                                     *   "
-           display "   *    01 02 03 04 05 06 07 08 09 10    *   "
-           display "   *    11 12 13 14 15 16 17 18 19 20    *   "
-           display "   *    21 22 23 24 25 26 27 28 29 30    *   "
-           display "   *    31 32 33 34 35 36 37 38 39 40    *   "
-           display "   *    41 42 43 44 45 46 47 48 49 50    *   "
-           display "   *    51 52 53 54 55 56 57 58 59 60    *   "
+           display "   *    Jogo: " ws-jp-nome-jogo           "   *   "
            display "   *                                     *   "
            display "   ***************************************   "
 
+           move "N" to ws-aposta-valida
+
+           perform until ws-aposta-esta-valida
+               perform 2010-le-aposta-interativa
+               perform 2020-valida-aposta
+           end-perform
+
+           perform 2100-geranum
+
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Le os 6 numeros da aposta digitados pelo operador
+      *>------------------------------------------------------------------------
+       2010-le-aposta-interativa section.
+
            display " "
-           display "Escolha os 15 numeros de seu jogo: "
+           display "Escolha os 6 numeros de seu jogo,"
+                   " de 01 a " ws-jp-max-range ": "
            display "numero1 : "
            accept ws-numero1
            display "numero2 : "
@@ -112,10 +338,64 @@
            display "numero6 : "
            accept ws-numero6
 
-           perform 2100-geranum
+           .
+       2010-le-aposta-interativa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Valida faixa (1-60) e ausência de repetição nos numeros digitados
+      *>------------------------------------------------------------------------
+       2020-valida-aposta section.
+
+           move "S" to ws-aposta-valida
+
+           if ws-numero1 < 1 or ws-numero1 > ws-jp-max-range
+               move "N" to ws-aposta-valida
+           end-if
+           if ws-numero2 < 1 or ws-numero2 > ws-jp-max-range
+               move "N" to ws-aposta-valida
+           end-if
+           if ws-numero3 < 1 or ws-numero3 > ws-jp-max-range
+               move "N" to ws-aposta-valida
+           end-if
+           if ws-numero4 < 1 or ws-numero4 > ws-jp-max-range
+               move "N" to ws-aposta-valida
+           end-if
+           if ws-numero5 < 1 or ws-numero5 > ws-jp-max-range
+               move "N" to ws-aposta-valida
+           end-if
+           if ws-numero6 < 1 or ws-numero6 > ws-jp-max-range
+               move "N" to ws-aposta-valida
+           end-if
+
+           if ws-numero1 = ws-numero2 or ws-numero1 = ws-numero3 or
+              ws-numero1 = ws-numero4 or ws-numero1 = ws-numero5 or
+              ws-numero1 = ws-numero6
+               move "N" to ws-aposta-valida
+           end-if
+           if ws-numero2 = ws-numero3 or ws-numero2 = ws-numero4 or
+              ws-numero2 = ws-numero5 or ws-numero2 = ws-numero6
+               move "N" to ws-aposta-valida
+           end-if
+           if ws-numero3 = ws-numero4 or ws-numero3 = ws-numero5 or
+              ws-numero3 = ws-numero6
+               move "N" to ws-aposta-valida
+           end-if
+           if ws-numero4 = ws-numero5 or ws-numero4 = ws-numero6
+               move "N" to ws-aposta-valida
+           end-if
+           if ws-numero5 = ws-numero6
+               move "N" to ws-aposta-valida
+           end-if
+
+           if not ws-aposta-esta-valida
+               display " "
+               display "Aposta invalida! Digite 6 numeros diferentes, de 01 a "
+                       ws-jp-max-range "."
+           end-if
 
            .
-       2000-processamento-exit.
+       2020-valida-aposta-exit.
            exit.
 
       *>------------------------------------------------------------------------
@@ -123,32 +403,41 @@
       *>------------------------------------------------------------------------
        2100-geranum section.
 
+      *>    semente unica para todo o sorteio: as tentativas seguintes
+      *>    continuam a mesma sequencia, sem reiniciar o gerador
+           accept ws-semente from time
+           compute ws-num-sorteado-tmp =
+               function random(ws-semente) * ws-jp-max-range + 1
+
            perform until ws-aposta <> 0
 
-               perform 2110-semente-delay
-               compute  ws-sorteado1 =  function random(ws-semente) * 60
+               move zero to ws-sorteado1 ws-sorteado2 ws-sorteado3
+                            ws-sorteado4 ws-sorteado5 ws-sorteado6
+
+               perform 2130-sorteia-numero
+               move ws-num-sorteado-tmp to ws-sorteado1
 
-      *>    accept semente from time
-               perform 2110-semente-delay
-               compute  ws-sorteado2 =  function random(ws-semente + ws-sorteado1) * 60
+               perform 2130-sorteia-numero
+               move ws-num-sorteado-tmp to ws-sorteado2
 
-      *>    accept semente from time
-               perform 2110-semente-delay
-               compute  ws-sorteado3 =  function random(ws-semente + ws-sorteado1) * 60
+               perform 2130-sorteia-numero
+               move ws-num-sorteado-tmp to ws-sorteado3
 
-      *>    accept semente from time
-               perform 2110-semente-delay
-               compute  ws-sorteado4 =  function random(ws-semente + ws-sorteado1) * 60
+               perform 2130-sorteia-numero
+               move ws-num-sorteado-tmp to ws-sorteado4
 
-      *>    accept semente from time
-               perform 2110-semente-delay
-               compute  ws-sorteado5 =  function random(ws-semente + ws-sorteado1) * 60
+               perform 2130-sorteia-numero
+               move ws-num-sorteado-tmp to ws-sorteado5
 
-      *>    accept semente from time
-               perform 2110-semente-delay
-               compute  ws-sorteado6 =  function random(ws-semente + ws-sorteado1) * 60
+               perform 2130-sorteia-numero
+               move ws-num-sorteado-tmp to ws-sorteado6
 
                add 1 to ws-contador
+               add 1 to ws-contador-checkpoint
+
+               if ws-contador-checkpoint >= ws-intervalo-checkpoint
+                   perform 2120-grava-checkpoint
+               end-if
 
            perform 2200-coferir-numeros
 
@@ -159,123 +448,405 @@
        2100-geranum-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Sorteia o proximo numero da sequencia (semente unica, ja lancada
+      *>  no inicio de 2100-geranum) excluindo os numeros ja sorteados
+      *>------------------------------------------------------------------------
+       2130-sorteia-numero section.
+
+           move zero to ws-num-sorteado-tmp
+
+           perform until ws-num-sorteado-tmp > 0
+                   and ws-num-sorteado-tmp not = ws-sorteado1
+                   and ws-num-sorteado-tmp not = ws-sorteado2
+                   and ws-num-sorteado-tmp not = ws-sorteado3
+                   and ws-num-sorteado-tmp not = ws-sorteado4
+                   and ws-num-sorteado-tmp not = ws-sorteado5
+                   and ws-num-sorteado-tmp not = ws-sorteado6
+
+               compute ws-num-sorteado-tmp =
+                   function random * ws-jp-max-range + 1
+
+           end-perform
+
+           .
+       2130-sorteia-numero-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava o checkpoint periodico (ws-contador e o ultimo conjunto
+      *>  sorteado) para permitir retomar um sorteio longo apos uma queda
+      *>------------------------------------------------------------------------
+       2120-grava-checkpoint section.
+
+           move ws-contador  to chk-contador
+
+           open output checkpoint-arquivo
+
+           if ws-status-checkpoint <> "00"
+               display "Nao foi possivel gravar CHECKPOINT.TXT."
+           else
+               write checkpoint-registro
+               close checkpoint-arquivo
+           end-if
+
+           move zero to ws-contador-checkpoint
+
+           .
+       2120-grava-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Zera o checkpoint apos um sorteio concluido com sucesso, para que
+      *>  a proxima execucao nao retome a tentativa de um sorteio ja encerrado
+      *>------------------------------------------------------------------------
+       2140-limpa-checkpoint section.
+
+           open output checkpoint-arquivo
+
+           if ws-status-checkpoint <> "00"
+               display "Nao foi possivel limpar CHECKPOINT.TXT."
+           else
+               close checkpoint-arquivo
+           end-if
+
+           .
+       2140-limpa-checkpoint-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  Conferir se não tem números repetidos
       *>------------------------------------------------------------------------
        2200-coferir-numeros section.
 
-           perform until ws-aposta <> 0
+           perform 2205-verifica-distintos
 
-               if (ws-sorteado1 <> ws-sorteado2) and
-                  (ws-sorteado1 <> ws-sorteado3) and
-                  (ws-sorteado1 <> ws-sorteado5) and
-                  (ws-sorteado1 <> ws-sorteado6) and
-                  (ws-sorteado1 <> 0           ) then
-                   else
-                       if (ws-sorteado2 <> ws-sorteado3) and
-                          (ws-sorteado2 <> ws-sorteado4) and
-                          (ws-sorteado2 <> ws-sorteado5) and
-                          (ws-sorteado2 <> ws-sorteado6) and
-                          (ws-sorteado2 <> 0) then
-                           else
-                               if (ws-sorteado4 <> ws-sorteado5) and
-                                  (ws-sorteado4 <> ws-sorteado6) and
-                                  (ws-sorteado4 <> 0           ) then
-                               else
-                                   display "Numero da sorte 1: " ws-sorteado1
-                                           "Numero da sorte 2: " ws-sorteado2
-                                           "Numero da sorte 3: " ws-sorteado3
-                                           "Numero da sorte 4: " ws-sorteado4
-                                           "Numero da sorte 5: " ws-sorteado5
-                                           "Numero da sorte 6: " ws-sorteado6
-                               end-if
-                       end-if
-               end-if
+      *>    2130-sorteia-numero ja exclui repeticoes e zero ao sortear,
+      *>    entao um conjunto invalido nao chega a ser processado aqui;
+      *>    a proxima iteracao do laco de 2100-geranum sorteia de novo
+           if ws-sorteio-esta-valido
+               perform 2300-acertou
 
-           display ws-sorteado1  " - "
-                   ws-sorteado2  " - "
-                   ws-sorteado3  " - "
-                   ws-sorteado4  " - "
-                   ws-sorteado5  " - "
-                   ws-sorteado5  " - "
-                   ws-sorteado6  " - "
+      *>        estatistica de frequencia soma toda tentativa valida,
+      *>        independente de ter sido a que fechou a aposta
+               perform 2230-atualiza-estatisticas
 
-           perform 2300-acertou
+      *>        so exibe/grava o sorteio vencedor, nao cada tentativa
+               if ws-aposta = 1
+                   display ws-sorteado1  " - "
+                           ws-sorteado2  " - "
+                           ws-sorteado3  " - "
+                           ws-sorteado4  " - "
+                           ws-sorteado5  " - "
+                           ws-sorteado6  " - "
 
-           end-perform
+                   perform 2210-grava-log
+
+                   perform 2500-final
+                   perform 2510-exibe-tentativas
+               end-if
+           end-if
 
            .
        2200-coferir-numeros-exit.
            exit.
+
+      *>------------------------------------------------------------------------
+      *>  Confere que os 6 numeros sorteados sao todos diferentes e nao-zero
+      *>------------------------------------------------------------------------
+       2205-verifica-distintos section.
+
+           move "S" to ws-sorteio-valido
+
+           if ws-sorteado1 = 0 or ws-sorteado2 = 0 or ws-sorteado3 = 0 or
+              ws-sorteado4 = 0 or ws-sorteado5 = 0 or ws-sorteado6 = 0
+               move "N" to ws-sorteio-valido
+           end-if
+
+           if ws-sorteado1 = ws-sorteado2 or ws-sorteado1 = ws-sorteado3 or
+              ws-sorteado1 = ws-sorteado4 or ws-sorteado1 = ws-sorteado5 or
+              ws-sorteado1 = ws-sorteado6
+               move "N" to ws-sorteio-valido
+           end-if
+           if ws-sorteado2 = ws-sorteado3 or ws-sorteado2 = ws-sorteado4 or
+              ws-sorteado2 = ws-sorteado5 or ws-sorteado2 = ws-sorteado6
+               move "N" to ws-sorteio-valido
+           end-if
+           if ws-sorteado3 = ws-sorteado4 or ws-sorteado3 = ws-sorteado5 or
+              ws-sorteado3 = ws-sorteado6
+               move "N" to ws-sorteio-valido
+           end-if
+           if ws-sorteado4 = ws-sorteado5 or ws-sorteado4 = ws-sorteado6
+               move "N" to ws-sorteio-valido
+           end-if
+           if ws-sorteado5 = ws-sorteado6
+               move "N" to ws-sorteio-valido
+           end-if
+
+           .
+       2205-verifica-distintos-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Tabula a ocorrencia de cada numero sorteado para o relatorio de
+      *>  estatisticas (2600-estatisticas)
+      *>------------------------------------------------------------------------
+       2230-atualiza-estatisticas section.
+
+           add 1 to ws-freq-numero(ws-sorteado1)
+           add 1 to ws-freq-numero(ws-sorteado2)
+           add 1 to ws-freq-numero(ws-sorteado3)
+           add 1 to ws-freq-numero(ws-sorteado4)
+           add 1 to ws-freq-numero(ws-sorteado5)
+           add 1 to ws-freq-numero(ws-sorteado6)
+
+           add 1 to ws-total-sorteios
+
+           .
+       2230-atualiza-estatisticas-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava o resultado do sorteio no log (SORTEIO.LOG)
+      *>------------------------------------------------------------------------
+       2210-grava-log section.
+
+           accept ws-log-data from date yyyymmdd
+           accept ws-log-hora from time
+
+           move spaces to ws-log-linha
+
+           string   ws-log-data                     delimited by size
+                    " "                              delimited by size
+                    ws-log-hora                      delimited by size
+                    " APOSTA:"                       delimited by size
+                    ws-numero1                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero2                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero3                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero4                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero5                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero6                       delimited by size
+                    " SORTEIO:"                      delimited by size
+                    ws-sorteado1                     delimited by size
+                    "-"                               delimited by size
+                    ws-sorteado2                     delimited by size
+                    "-"                               delimited by size
+                    ws-sorteado3                     delimited by size
+                    "-"                               delimited by size
+                    ws-sorteado4                     delimited by size
+                    "-"                               delimited by size
+                    ws-sorteado5                     delimited by size
+                    "-"                               delimited by size
+                    ws-sorteado6                     delimited by size
+                    " TENTATIVAS:"                   delimited by size
+                    ws-contador                      delimited by size
+               into ws-log-linha
+
+           write sorteio-log-registro from ws-log-linha
+
+           .
+       2210-grava-log-exit.
+           exit.
       *>------------------------------------------------------------------------
       *>  Se acerto acaba o programa
       *>------------------------------------------------------------------------
        2300-acertou section.
 
-           perform until ws-aposta <> 0
+           move zero to ws-qtd-acertos
+
+           if ws-numero1 = ws-sorteado1 or ws-numero1 = ws-sorteado2 or
+              ws-numero1 = ws-sorteado3 or ws-numero1 = ws-sorteado4 or
+              ws-numero1 = ws-sorteado5 or ws-numero1 = ws-sorteado6
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-numero2 = ws-sorteado1 or ws-numero2 = ws-sorteado2 or
+              ws-numero2 = ws-sorteado3 or ws-numero2 = ws-sorteado4 or
+              ws-numero2 = ws-sorteado5 or ws-numero2 = ws-sorteado6
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-numero3 = ws-sorteado1 or ws-numero3 = ws-sorteado2 or
+              ws-numero3 = ws-sorteado3 or ws-numero3 = ws-sorteado4 or
+              ws-numero3 = ws-sorteado5 or ws-numero3 = ws-sorteado6
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-numero4 = ws-sorteado1 or ws-numero4 = ws-sorteado2 or
+              ws-numero4 = ws-sorteado3 or ws-numero4 = ws-sorteado4 or
+              ws-numero4 = ws-sorteado5 or ws-numero4 = ws-sorteado6
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-numero5 = ws-sorteado1 or ws-numero5 = ws-sorteado2 or
+              ws-numero5 = ws-sorteado3 or ws-numero5 = ws-sorteado4 or
+              ws-numero5 = ws-sorteado5 or ws-numero5 = ws-sorteado6
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-numero6 = ws-sorteado1 or ws-numero6 = ws-sorteado2 or
+              ws-numero6 = ws-sorteado3 or ws-numero6 = ws-sorteado4 or
+              ws-numero6 = ws-sorteado5 or ws-numero6 = ws-sorteado6
+               add 1 to ws-qtd-acertos
+           end-if
 
-               if (ws-numero1 = ws-numero1) or
-               (ws-numero2 = ws-numero1) or
-               (ws-numero3 = ws-numero1) or
-               (ws-numero4 = ws-numero1) or
-               (ws-numero5 = ws-numero1) or
-               (ws-numero6 = ws-numero1) then
-               if (ws-numero1 = ws-numero1) or
-                   (ws-numero2 = ws-numero2) or
-                   (ws-numero3 = ws-numero3) or
-                   (ws-numero4 = ws-numero4) or
-                   (ws-numero5 = ws-numero5) or
-                   (ws-numero6 = ws-numero6) then
-                   if (ws-numero1 = ws-numero3) or
-                       (ws-numero2 = ws-numero3) or
-                       (ws-numero3 = ws-numero3) or
-                       (ws-numero4 = ws-numero3) or
-                       (ws-numero5 = ws-numero3) or
-                       (ws-numero6 = ws-numero3) then
-                       if (ws-numero1 = ws-numero4) or
-                           (ws-numero2 = ws-numero4) or
-                           (ws-numero3 = ws-numero4) or
-                           (ws-numero4 = ws-numero4) or
-                           (ws-numero5 = ws-numero4) or
-                           (ws-numero6 = ws-numero4) then
-                           if (ws-numero1 = ws-numero5) or
-                           (ws-numero2 = ws-numero5) or
-                           (ws-numero3 = ws-numero5) or
-                           (ws-numero4 = ws-numero5) or
-                           (ws-numero5 = ws-numero5) or
-                           (ws-numero6 = ws-numero5) then
-                           if (ws-numero1 = ws-numero6) or
-                               (ws-numero2 = ws-numero6) or
-                               (ws-numero3 = ws-numero6) or
-                               (ws-numero4 = ws-numero6) or
-                               (ws-numero5 = ws-numero6) or
-                               (ws-numero6 = ws-numero6) then
-                           end-if
-                           end-if
+           if ws-qtd-acertos = 6
+               move 1 to ws-aposta
+               perform 2140-limpa-checkpoint
+           end-if
+
+           .
+       2300-acertou-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento em lote: uma aposta por registro de APOSTAS.TXT
+      *>
+      *>  Nota: o checkpoint/restart (CHECKPOINT.TXT) so se aplica a um
+      *>  sorteio individual continuo (modo Individual). Em lote a unidade
+      *>  de progresso e o registro/ticket, que nao e persistido em
+      *>  CHECKPOINT.TXT, entao ws-contador de cada ticket sempre comeca
+      *>  do zero aqui, mesmo que 1500-carrega-checkpoint tenha restaurado
+      *>  uma tentativa de uma execucao anterior - essa tentativa nao
+      *>  corresponde a nenhum ticket especifico deste arquivo.
+      *>------------------------------------------------------------------------
+       2400-processamento-lote section.
+
+           open input  apostas-entrada
+
+           if ws-status-apostas <> "00"
+               display "Arquivo APOSTAS.TXT nao encontrado."
+           else
+               open output relatorio-saida
+
+               if ws-status-relatorio <> "00"
+                   display "Nao foi possivel abrir RELATORIO.TXT."
+                   close apostas-entrada
+               else
+
+                   move "N" to ws-fim-aposta-entrada
+
+                   perform 2410-le-aposta-lote
+
+                   perform until ws-fim-arquivo-apostas
+
+                       move aer-numero1 to ws-numero1
+                       move aer-numero2 to ws-numero2
+                       move aer-numero3 to ws-numero3
+                       move aer-numero4 to ws-numero4
+                       move aer-numero5 to ws-numero5
+                       move aer-numero6 to ws-numero6
+
+                       perform 2020-valida-aposta
+
+                       if ws-aposta-esta-valida
+                           move zero to ws-contador
+                           move zero to ws-aposta
+
+                           perform 2100-geranum
+                           perform 2420-grava-relatorio-lote
+                       else
+                           perform 2425-grava-relatorio-invalida
                        end-if
-                   end-if
-               end-if
+
+                       perform 2410-le-aposta-lote
+
+                   end-perform
+
+                   perform 2600-estatisticas
+
+                   close apostas-entrada
+                   close relatorio-saida
+
                end-if
-           end-perform
+           end-if
 
            .
-       2300-acertou-exit.
+       2400-processamento-lote-exit.
            exit.
 
       *>------------------------------------------------------------------------
-      *>  delay
+      *>  Le um registro de aposta do arquivo de entrada em lote
       *>------------------------------------------------------------------------
-       2110-semente-delay section. *> delay de 1 centésimo de segundo
+       2410-le-aposta-lote section.
+
+           read apostas-entrada
+               at end
+                   move "S" to ws-fim-aposta-entrada
+           end-read
+
+           .
+       2410-le-aposta-lote-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava uma linha do relatorio de lote (RELATORIO.TXT)
+      *>------------------------------------------------------------------------
+       2420-grava-relatorio-lote section.
+
+           move spaces to ws-relatorio-linha
+
+           string   "APOSTA:"                       delimited by size
+                    ws-numero1                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero2                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero3                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero4                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero5                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero6                       delimited by size
+                    " SORTEIO:"                      delimited by size
+                    ws-sorteado1                     delimited by size
+                    "-"                               delimited by size
+                    ws-sorteado2                     delimited by size
+                    "-"                               delimited by size
+                    ws-sorteado3                     delimited by size
+                    "-"                               delimited by size
+                    ws-sorteado4                     delimited by size
+                    "-"                               delimited by size
+                    ws-sorteado5                     delimited by size
+                    "-"                               delimited by size
+                    ws-sorteado6                     delimited by size
+                    " TENTATIVAS:"                   delimited by size
+                    ws-contador                      delimited by size
+               into ws-relatorio-linha
+
+           write relatorio-saida-registro from ws-relatorio-linha
+
+           .
+       2420-grava-relatorio-lote-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava uma linha de rejeicao no relatorio de lote para um registro
+      *>  de APOSTAS.TXT fora da faixa ou com numeros repetidos
+      *>------------------------------------------------------------------------
+       2425-grava-relatorio-invalida section.
+
+           move spaces to ws-relatorio-linha
+
+           string   "APOSTA INVALIDA (fora da faixa ou repetida):"
+                                                     delimited by size
+                    ws-numero1                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero2                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero3                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero4                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero5                       delimited by size
+                    "-"                               delimited by size
+                    ws-numero6                       delimited by size
+               into ws-relatorio-linha
+
+           write relatorio-saida-registro from ws-relatorio-linha
 
-           perform 10 times
-               accept ws-semente1 from time
-               move ws-semente1    to ws-semente
-               perform until ws-semente > ws-semente1
-                   accept ws-semente from time
-               end-perform
-           end-perform
            .
-       2110-semente-delay-exit.
+       2425-grava-relatorio-invalida-exit.
            exit.
 
       *>------------------------------------------------------------------------
@@ -283,14 +854,128 @@
       *>------------------------------------------------------------------------
        2500-final section.
 
-           if ws-contador = 1 then
-               display " PARABENS!!! "
+           if ws-qtd-acertos = 6
+               display " PARABENS!!! Voce fez a SENA (6 acertos)! "
+           else
+               if ws-qtd-acertos = 5
+                   display " Voce fez a QUINA (5 acertos)! "
+               else
+                   if ws-qtd-acertos = 4
+                       display " Voce fez a QUADRA (4 acertos)! "
+                   else
+                       display " Sem premio nesta tentativa ("
+                               ws-qtd-acertos " acertos). "
+                   end-if
+               end-if
            end-if
 
+           .
+       2500-final-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Exibe o total de tentativas do sorteio simulado. So faz sentido
+      *>  nos modos com redesenho (individual/lote); o modo "O" confere
+      *>  contra um unico resultado publicado e nao tem "tentativas"
+      *>------------------------------------------------------------------------
+       2510-exibe-tentativas section.
+
            display "Foram" , ws-contador, "tentativas até acertat o sorteio..."
 
            .
-       2500-final-exit.
+       2510-exibe-tentativas-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Relatorio de frequencia: quantas vezes cada numero de 1 a 60 saiu
+      *>  nos sorteios do lote (alimentado por 2230-atualiza-estatisticas)
+      *>------------------------------------------------------------------------
+       2600-estatisticas section.
+
+           display " "
+           display "   ***************************************   "
+           display "   *      Estatistica de frequencia       *   "
+           display "   ***************************************   "
+           display "Numero   Ocorrencias   Percentual"
+
+           perform varying ws-idx-freq from 1 by 1
+                   until ws-idx-freq > ws-jp-max-range
+
+               if ws-total-sorteios > 0
+                   compute ws-percentual-freq rounded =
+                       (ws-freq-numero(ws-idx-freq) * 100) / ws-total-sorteios
+               else
+                   move zero to ws-percentual-freq
+               end-if
+
+               display ws-idx-freq  "       "
+                       ws-freq-numero(ws-idx-freq)  "         "
+                       ws-percentual-freq  "%"
+
+           end-perform
+
+           display "Total de sorteios computados: " ws-total-sorteios
+
+           .
+       2600-estatisticas-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Confere a aposta do operador contra um resultado oficial publicado
+      *>  (RESULTADO.TXT), ao inves de um sorteio simulado
+      *>------------------------------------------------------------------------
+       2700-processamento-oficial section.
+
+           move "N" to ws-oficial-encontrado
+
+           open input resultado-oficial
+
+           if ws-status-oficial = "00"
+               read resultado-oficial
+                   at end
+                       display "Arquivo RESULTADO.TXT vazio."
+                   not at end
+                       move "S" to ws-oficial-encontrado
+               end-read
+               close resultado-oficial
+           else
+               display "Arquivo RESULTADO.TXT nao encontrado."
+           end-if
+
+           if ws-oficial-foi-encontrado
+
+               move ro-numero1 to ws-sorteado1
+               move ro-numero2 to ws-sorteado2
+               move ro-numero3 to ws-sorteado3
+               move ro-numero4 to ws-sorteado4
+               move ro-numero5 to ws-sorteado5
+               move ro-numero6 to ws-sorteado6
+
+               display " "
+               display "Concurso oficial " ro-concurso " de " ro-data
+               display "Numeros sorteados: "
+                       ws-sorteado1  " - "
+                       ws-sorteado2  " - "
+                       ws-sorteado3  " - "
+                       ws-sorteado4  " - "
+                       ws-sorteado5  " - "
+                       ws-sorteado6
+
+               move "N" to ws-aposta-valida
+               perform until ws-aposta-esta-valida
+                   perform 2010-le-aposta-interativa
+                   perform 2020-valida-aposta
+               end-perform
+
+               move zero to ws-contador
+               move zero to ws-aposta
+
+               perform 2300-acertou
+               perform 2500-final
+           end-if
+
+           .
+       2700-processamento-oficial-exit.
            exit.
 
       *>------------------------------------------------------------------------
@@ -298,6 +983,8 @@
       *>------------------------------------------------------------------------
        3000-finaliza section.
 
+           close sorteio-log
+
            Stop run
            .
        3000-finaliza-exit.
